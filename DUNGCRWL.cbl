@@ -12,6 +12,15 @@
            SELECT MONSTERS-FILE ASSIGN TO "DUNGEON.TXT"
              FILE STATUS IS WS-MONSTERS-FS
              ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT BATTLELOG-FILE ASSIGN TO "BATTLELOG.TXT"
+             FILE STATUS IS WS-BATTLELOG-FS
+             ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHECKPT.TXT"
+             FILE STATUS IS WS-CHECKPOINT-FS
+             ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EQUIPMENT-FILE ASSIGN TO "EQUIPMNT.TXT"
+             FILE STATUS IS WS-EQUIPMENT-FS
+             ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
        FD HEROES-FILE.
@@ -30,12 +39,50 @@
            05 MONSTER-R-LEVEL          PIC 9(02) VALUE ZERO.
            05 MONSTER-R-HP             PIC 9(02) VALUE ZERO.
            05 MONSTER-R-PROFESSION     PIC 9(02) VALUE ZERO.
+       FD BATTLELOG-FILE.
+       01 BATTLELOG-REG.
+           05 BL-HERO-ID               PIC 9(02) VALUE ZERO.
+           05 FILLER                   PIC X(01) VALUE SPACE.
+           05 BL-HERO-PROFESSION       PIC X(08) VALUE SPACES.
+           05 FILLER                   PIC X(01) VALUE SPACE.
+           05 BL-MONSTER-ID            PIC 9(02) VALUE ZERO.
+           05 FILLER                   PIC X(01) VALUE SPACE.
+           05 BL-MONSTER-PROFESSION    PIC X(08) VALUE SPACES.
+           05 FILLER                   PIC X(01) VALUE SPACE.
+           05 BL-START-HP              PIC 9(02) VALUE ZERO.
+           05 FILLER                   PIC X(01) VALUE SPACE.
+           05 BL-END-HP                PIC 9(02) VALUE ZERO.
+           05 FILLER                   PIC X(01) VALUE SPACE.
+           05 BL-OUTCOME               PIC X(04) VALUE SPACES.
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-REG.
+           05 CKPT-HERO-ID             PIC 9(02) VALUE ZERO.
+           05 CKPT-HERO-HP             PIC 9(02) VALUE ZERO.
+           05 CKPT-MONSTER-CURRENT     PIC 9(02) VALUE ZERO.
+           05 CKPT-PARTY-LENGTH        PIC 9(02) VALUE ZERO.
+      * CKPT-PARTY-HP OCCURS **WS-MAX-HEROES** TIMES
+           05 CKPT-PARTY-HP OCCURS 15 TIMES PIC 9(02) VALUE ZERO.
+           05 CKPT-MONSTER-COUNT       PIC 9(02) VALUE ZERO.
+      * CKPT-MONSTER-ORDER OCCURS **WS-MAX-MONSTERS** TIMES
+           05 CKPT-MONSTER-ORDER OCCURS 25 TIMES PIC 9(02) VALUE ZERO.
+       FD EQUIPMENT-FILE.
+       01 EQUIPMENT-REG.
+           05 EQ-R-ID                  PIC 9(02) VALUE ZERO.
+           05 EQ-R-STRENGTH-BONUS      PIC 9(02) VALUE ZERO.
+           05 EQ-R-AGILITY-BONUS       PIC 9(02) VALUE ZERO.
+           05 EQ-R-EQUIPPED-HERO-ID    PIC 9(02) VALUE ZERO.
        WORKING-STORAGE SECTION.
        01 WS-CONSTANTS.
            05 WS-GAME-NAME             PIC X(15)
                                          VALUE "Dungeon Crawler".
-           05 WS-MAX-HEROES            PIC 9(02) VALUE 7.
-           05 WS-MAX-MONSTERS          PIC 9(02) VALUE 10.
+           05 WS-MAX-HEROES            PIC 9(02) VALUE 15.
+           05 WS-MAX-MONSTERS          PIC 9(02) VALUE 25.
+           05 WS-HEROES-PER-PAGE       PIC 9(02) VALUE 7.
+           05 WS-MAX-EQUIPMENT         PIC 9(02) VALUE 15.
+       01 WS-HEROES-PAGE-CALC.
+           05 WS-H-R-PAGE-START        PIC 9(02) VALUE ZERO.
+           05 WS-H-R-PAGE-END          PIC 9(02) VALUE ZERO.
+           05 WS-H-R-PAGE-COUNT        PIC 9(02) VALUE ZERO.
            05 WS-INPUT_CURSOR_SCREEN_POS.
                10 WS-ICSP-1-LINE         PIC 9(02) VALUE 4.
                10 WS-ICSP-1-COL        PIC 9(02) VALUE 20.
@@ -53,6 +100,25 @@
        01 WS-AUX.
            05 WS-AUX-NUMBER            PIC S9(05) VALUE ZERO.
            05 WS-AUX-ALPHA             PIC X(01) VALUE SPACE.
+           05 WS-AUX-PROFESSION-NAME   PIC X(08) VALUE SPACES.
+       01 WS-RANDOM-NUMBERS.
+           05 WS-RANDOM-SEED           PIC 9(08) VALUE ZERO.
+           05 WS-RANDOM-RESULT         PIC 9V9(09) VALUE ZERO.
+           05 WS-RANDOM-PICK           PIC 9(03) VALUE ZERO.
+       01 WS-CREATE-HERO-DATA.
+           05 WS-CH-STRENGTH           PIC 9(02) VALUE ZERO.
+           05 WS-CH-AGILITY            PIC 9(02) VALUE ZERO.
+           05 WS-CH-LEVEL              PIC 9(02) VALUE ZERO.
+           05 WS-CH-HP                 PIC 9(02) VALUE ZERO.
+           05 WS-CH-PROFESSION         PIC X(02) VALUE SPACES.
+           05 WS-NEXT-HERO-ID          PIC 9(02) VALUE ZERO.
+       01 WS-COMBAT-EVADE.
+           05 WS-EVADE-ATTACKER-AGILITY PIC 9(02) VALUE ZERO.
+           05 WS-EVADE-DEFENDER-AGILITY PIC 9(02) VALUE ZERO.
+           05 WS-EVADE-CHANCE          PIC S9(03) VALUE ZERO.
+           05 WS-EVADE-SWITCH          PIC X(01) VALUE "N".
+               88 WS-EVADE-OCCURRED      VALUE "Y".
+               88 WS-EVADE-NOT-OCCURRED  VALUE "N".
        01 WS-IMG-FIGHT.
            05 W-IMG-FIGHT-MONSTER.
                10 WS-IMG-FIGHT-M PIC X(29) OCCURS 9 TIMES VALUE SPACES.
@@ -87,11 +153,12 @@
                88 WS-H-P-ARQUERO     VALUE "44".
                88 WS-H-P-MAGO        VALUE "45".
            05 WS-HEROES-REG.
-               10 WS-H-R-LENGTH    PIC 9(01) VALUE ZERO.
-               10 WS-H-R-INDEX     PIC 9(01) VALUE ZERO.
-               10 WS-H-R-CURRENT   PIC 9(01) VALUE ZERO.
+               10 WS-H-R-LENGTH    PIC 9(02) VALUE ZERO.
+               10 WS-H-R-INDEX     PIC 9(02) VALUE ZERO.
+               10 WS-H-R-CURRENT   PIC 9(02) VALUE ZERO.
+               10 WS-H-R-PAGE      PIC 9(02) VALUE 1.
       * WS-HEROES-R OCCURS **WS-MAX-HEROES** TIMES
-               10 WS-HEROES-R OCCURS 7 TIMES.
+               10 WS-HEROES-R OCCURS 15 TIMES.
                    15 WS-H-R-ID                PIC 9(02) VALUE ZERO.
                    15 WS-H-R-STRENGTH          PIC 9(02) VALUE ZERO.
                    15 WS-H-R-AGILITY           PIC 9(02) VALUE ZERO.
@@ -103,17 +170,121 @@
                88 WS-M-FS-OK         VALUE "00".
                88 WS-M-FS-EOF        VALUE HIGH-VALUE.
            05 WS-MONSTERS-REG.
-               10 WS-M-R-LENGTH    PIC 9(01) VALUE ZERO.
-               10 WS-M-R-INDEX     PIC 9(01) VALUE ZERO.
-               10 WS-M-R-CURRENT   PIC 9(01) VALUE ZERO.
+               10 WS-M-R-LENGTH    PIC 9(02) VALUE ZERO.
+               10 WS-M-R-INDEX     PIC 9(02) VALUE ZERO.
+               10 WS-M-R-CURRENT   PIC 9(02) VALUE ZERO.
       * WS-MONSTERS-R OCCURS **WS-MAX-MONSTERS** TIMES
-               10 WS-MONSTERS-R OCCURS 10 TIMES.
+               10 WS-MONSTERS-R OCCURS 25 TIMES.
                    15 WS-M-R-ID                PIC 9(02) VALUE ZERO.
                    15 WS-M-R-STRENGTH          PIC 9(02) VALUE ZERO.
                    15 WS-M-R-AGILITY           PIC 9(02) VALUE ZERO.
                    15 WS-M-R-LEVEL             PIC 9(02) VALUE ZERO.
                    15 WS-M-R-HP                PIC 9(02) VALUE ZERO.
                    15 WS-M-R-PROFESSION        PIC 9(02) VALUE ZERO.
+       01 WS-PARTY-DATA.
+           05 WS-PARTY-LENGTH          PIC 9(02) VALUE ZERO.
+           05 WS-PARTY-CURRENT         PIC 9(02) VALUE ZERO.
+           05 WS-PARTY-INDEX           PIC 9(02) VALUE ZERO.
+           05 WS-PARTY-FOUND-POS       PIC 9(02) VALUE ZERO.
+           05 WS-PARTY-TOGGLE-OPTION   PIC 9(02) VALUE ZERO.
+           05 WS-PARTY-R OCCURS 15 TIMES.
+               10 WS-PARTY-HERO-INDEX    PIC 9(02) VALUE ZERO.
+       01 WS-PARTY-MENU-OPTION         PIC 9(02) VALUE 99.
+           88 WS-PARTY-OP-CONTINUE        VALUE 99.
+           88 WS-PARTY-OP-EXIT           VALUE ZERO.
+       01 WS-CHECKPOINT-FILE.
+           05 WS-CHECKPOINT-FS     PIC X(02) VALUE ZEROES.
+               88 WS-CKPT-FS-OK      VALUE "00".
+               88 WS-CKPT-FS-EOF     VALUE HIGH-VALUE.
+           05 WS-CHECKPOINT-REC.
+               10 WS-CKPT-HERO-ID          PIC 9(02) VALUE ZERO.
+               10 WS-CKPT-HERO-HP          PIC 9(02) VALUE ZERO.
+               10 WS-CKPT-MONSTER-CURRENT  PIC 9(02) VALUE ZERO.
+               10 WS-CKPT-PARTY-LENGTH     PIC 9(02) VALUE ZERO.
+               10 WS-CKPT-PARTY-HP OCCURS 15 TIMES PIC 9(02)
+                 VALUE ZERO.
+               10 WS-CKPT-MONSTER-COUNT    PIC 9(02) VALUE ZERO.
+               10 WS-CKPT-MONSTER-ORDER OCCURS 25 TIMES PIC 9(02)
+                 VALUE ZERO.
+           05 WS-CKPT-STATUS       PIC X(01) VALUE "N".
+               88 WS-CKPT-AVAILABLE  VALUE "Y".
+               88 WS-CKPT-NOT-AVAILABLE VALUE "N".
+           05 WS-CKPT-RESUME-SWITCH PIC X(01) VALUE "N".
+               88 WS-CKPT-RESUMING    VALUE "Y".
+               88 WS-CKPT-NOT-RESUMING VALUE "N".
+           05 WS-CKPT-ANSWER       PIC X(01) VALUE SPACE.
+       01 WS-M-SWAP-TEMP.
+           05 WS-MST-ID                PIC 9(02) VALUE ZERO.
+           05 WS-MST-STRENGTH          PIC 9(02) VALUE ZERO.
+           05 WS-MST-AGILITY           PIC 9(02) VALUE ZERO.
+           05 WS-MST-LEVEL             PIC 9(02) VALUE ZERO.
+           05 WS-MST-HP                PIC 9(02) VALUE ZERO.
+           05 WS-MST-PROFESSION        PIC 9(02) VALUE ZERO.
+       01 WS-MONSTER-REORDER-DATA.
+           05 WS-MRO-OUT-INDEX         PIC 9(02) VALUE ZERO.
+           05 WS-MRO-SCAN-INDEX        PIC 9(02) VALUE ZERO.
+           05 WS-MRO-FOUND-SW          PIC X(01) VALUE "N".
+               88 WS-MRO-FOUND         VALUE "Y".
+               88 WS-MRO-NOT-FOUND     VALUE "N".
+      * WS-MRO-TEMP OCCURS **WS-MAX-MONSTERS** TIMES
+           05 WS-MRO-TEMP OCCURS 25 TIMES.
+               10 WS-MRO-R-ID               PIC 9(02) VALUE ZERO.
+               10 WS-MRO-R-STRENGTH         PIC 9(02) VALUE ZERO.
+               10 WS-MRO-R-AGILITY          PIC 9(02) VALUE ZERO.
+               10 WS-MRO-R-LEVEL            PIC 9(02) VALUE ZERO.
+               10 WS-MRO-R-HP               PIC 9(02) VALUE ZERO.
+               10 WS-MRO-R-PROFESSION       PIC 9(02) VALUE ZERO.
+       01 WS-EQUIPMENT-FILE.
+           05 WS-EQUIPMENT-FS      PIC X(02) VALUE ZEROES.
+               88 WS-EQ-FS-OK        VALUE "00".
+               88 WS-EQ-FS-EOF       VALUE HIGH-VALUE.
+           05 WS-EQUIPMENT-REG.
+               10 WS-EQ-R-LENGTH   PIC 9(02) VALUE ZERO.
+               10 WS-EQ-R-INDEX    PIC 9(02) VALUE ZERO.
+               10 WS-EQ-R OCCURS 15 TIMES.
+                   15 WS-EQ-R-ID               PIC 9(02) VALUE ZERO.
+                   15 WS-EQ-R-STRENGTH-BONUS   PIC 9(02) VALUE ZERO.
+                   15 WS-EQ-R-AGILITY-BONUS    PIC 9(02) VALUE ZERO.
+                   15 WS-EQ-R-EQUIPPED-HERO-ID PIC 9(02) VALUE ZERO.
+       01 WS-NEXT-EQUIPMENT-ID     PIC 9(02) VALUE ZERO.
+       01 WS-EQUIP-HERO-ID-ENTRY   PIC 9(02) VALUE ZERO.
+       01 WS-EQUIPMENT-MENU-OPTION PIC 9(02) VALUE 99.
+           88 WS-EQM-OP-CONTINUE     VALUE 99.
+           88 WS-EQM-OP-EXIT         VALUE ZERO.
+           88 WS-EQM-OP-CREATE       VALUE 1.
+           88 WS-EQM-OP-EQUIP        VALUE 2.
+           88 WS-EQM-OP-UNEQUIP      VALUE 3.
+       01 WS-HERO-EFFECTIVE-STATS.
+           05 WS-HERO-EFFECTIVE-STRENGTH  PIC 9(02) VALUE ZERO.
+           05 WS-HERO-EFFECTIVE-AGILITY   PIC 9(02) VALUE ZERO.
+       01 WS-RUN-STATS.
+           05 WS-RUN-MONSTERS-DEFEATED    PIC 9(02) VALUE ZERO.
+           05 WS-RUN-DAMAGE-DEALT         PIC 9(04) VALUE ZERO.
+           05 WS-RUN-DAMAGE-TAKEN         PIC 9(04) VALUE ZERO.
+       01 WS-VALIDATION-DATA.
+           05 WS-VAL-INDEX-A          PIC 9(02) VALUE ZERO.
+           05 WS-VAL-INDEX-B          PIC 9(02) VALUE ZERO.
+           05 WS-VAL-LINE             PIC 9(02) VALUE ZERO.
+           05 WS-VAL-ISSUE-COUNT      PIC 9(03) VALUE ZERO.
+       01 WS-BATTLELOG-FILE.
+           05 WS-BATTLELOG-FS      PIC X(02) VALUE ZEROES.
+               88 WS-BL-FS-OK        VALUE "00".
+               88 WS-BL-FS-NOTFOUND  VALUE "35".
+           05 WS-BATTLELOG-REC.
+               10 WS-BL-HERO-ID           PIC 9(02) VALUE ZERO.
+               10 FILLER                  PIC X(01) VALUE SPACE.
+               10 WS-BL-HERO-PROFESSION   PIC X(08) VALUE SPACES.
+               10 FILLER                  PIC X(01) VALUE SPACE.
+               10 WS-BL-MONSTER-ID        PIC 9(02) VALUE ZERO.
+               10 FILLER                  PIC X(01) VALUE SPACE.
+               10 WS-BL-MONSTER-PROFESSION PIC X(08) VALUE SPACES.
+               10 FILLER                  PIC X(01) VALUE SPACE.
+               10 WS-BL-START-HP          PIC 9(02) VALUE ZERO.
+               10 FILLER                  PIC X(01) VALUE SPACE.
+               10 WS-BL-END-HP            PIC 9(02) VALUE ZERO.
+               10 FILLER                  PIC X(01) VALUE SPACE.
+               10 WS-BL-OUTCOME           PIC X(04) VALUE SPACES.
+           05 WS-BL-PLAY-START-HP  PIC 9(02) VALUE ZERO.
        01 WS-VALID-OPTION  PIC X(37)   VALUES ALL SPACES.
            88 WS-RESET-VALID-OPTION    VALUE ALL SPACES.
            88 WS-INVALID-OPTION
@@ -129,6 +300,9 @@
                88 WS-MM-OP-SELECT        VALUE "1".
                88 WS-MM-OP-MODIFY        VALUE "2".
                88 WS-MM-OP-PLAY          VALUE "3".
+               88 WS-MM-OP-CREATE        VALUE "4".
+               88 WS-MM-OP-PARTY         VALUE "5".
+               88 WS-MM-OP-EQUIPMENT     VALUE "6".
            05 WS-MM.
                10 FILLER               PIC X(15)
                                          VALUE "MAIN MENU".
@@ -150,12 +324,21 @@
                10 FILLER           PIC X(01) VALUE X"0A".
                10 FILLER           PIC X(16) VALUE "3- To battle!".
                10 FILLER           PIC X(01) VALUE X"0A".
+               10 FILLER           PIC X(20) VALUE "4- Create hero".
+               10 FILLER           PIC X(01) VALUE X"0A".
+               10 FILLER           PIC X(20) VALUE "5- Manage party".
+               10 FILLER           PIC X(01) VALUE X"0A".
+               10 FILLER           PIC X(20)
+                 VALUE "6- Manage equipment".
+               10 FILLER           PIC X(01) VALUE X"0A".
                10 FILLER           PIC X(01) VALUE X"0A".
                10 FILLER           PIC X(09) VALUE "0- Exit.".
        01 WS-HEROES-MENU.
-           05 WS-H-OPTION            PIC X(01) VALUE SPACE.
-               88 WS-H-OP-CONTINUE     VALUE SPACE.
-               88 WS-H-OP-EXIT         VALUE "0".
+           05 WS-H-OPTION            PIC 9(02) VALUE 99.
+               88 WS-H-OP-CONTINUE     VALUE 99.
+               88 WS-H-OP-EXIT         VALUE ZERO.
+               88 WS-H-OP-PREV-PAGE    VALUE 97.
+               88 WS-H-OP-NEXT-PAGE    VALUE 98.
            05 WS-HEROES-MENU-TITLE.
                10 WS-HM-HEADING    PIC X(18)
                  VALUE "LIST OF HEROES ".
@@ -167,15 +350,15 @@
                10 FILLER           PIC X(18) VALUE "Choose an option: ".
                10 FILLER           PIC X(01) VALUE X"0A".
                10 FILLER           PIC X(01) VALUE X"0A".
-               10 FILLER           PIC X(52)
-           VALUE "     ID  Force   Agility   Level  Life Pt  Profess'n".
+               10 FILLER           PIC X(53) VALUE
+           "      ID  Force   Agility   Level  Life Pt  Profess'n".
                10 FILLER           PIC X(01) VALUE X"0A".
-               10 FILLER           PIC X(52)
-           VALUE "     --  ------  --------  -----  -------  ---------".
+               10 FILLER           PIC X(53) VALUE
+           "      --  ------  --------  -----  -------  ---------".
            05 WS-HEROES-MENU-CONTENT.
                10 WS-HMC-SELECTED  PIC X(01) VALUE SPACE.
                10 FILLER           PIC X(01) VALUE SPACE.
-               10 WS-HMC-INDEX     PIC 9(01).
+               10 WS-HMC-INDEX     PIC 9(02).
                10 FILLER           PIC X(02) VALUE "- ".
                10 WS-HMC-ID        PIC 9(02) .
                10 FILLER           PIC X(04) VALUE SPACES.
@@ -316,22 +499,30 @@
                   "()          \\------------------------------------)"
                   FOREGROUND-COLOR IS 3.
                10 LINE 24 COL 15 VALUE
-                 "              \>" FOREGROUND-COLOR IS 3 BEEP.
+                 "              \>" FOREGROUND-COLOR IS 3.
            05 PIC X USING WS-AUX-ALPHA.
       ******************************************************************
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           PERFORM SEED-RANDOM-NUMBER-GENERATOR
            PERFORM INIT--WS-HEROES-R--CONTENT
-           IF WS-M-FS-OK THEN
-               IF WS-M-FS-OK THEN
+           PERFORM INIT--WS-EQUIPMENT-R--CONTENT
+           IF WS-H-FS-OK THEN
+               IF WS-H-FS-OK THEN
+                   PERFORM INIT--WS-MONSTERS-R--CONTENT
                    PERFORM INI--WS-IMG-FIGHT
                    PERFORM INI-CREDITS-ARRAY
                    PERFORM DISPLAY-INTRO
+                   PERFORM VALIDATE-GAME-DATA
                    PERFORM DISPLAY-MAIN-MENU UNTIL WS-MM-OP-EXIT
                END-IF
            END-IF
 
            GO TO STOP-RUN.
+      ******************************************************************
+       SEED-RANDOM-NUMBER-GENERATOR.
+           ACCEPT WS-RANDOM-SEED FROM TIME.
+           COMPUTE WS-RANDOM-RESULT = FUNCTION RANDOM(WS-RANDOM-SEED).
       ******************************************************************
       * == [DISPLAY-MAIN-MENU] ===================================BEGIN=
        DISPLAY-MAIN-MENU.
@@ -361,11 +552,17 @@
                    SET WS-MISSING-STEPS-OPTION TO TRUE
                END-IF
            WHEN WS-MM-OP-PLAY
-               IF WS-H-R-CURRENT > 0 THEN
+               IF WS-H-R-CURRENT > 0 OR WS-PARTY-LENGTH > 0 THEN
                    PERFORM PLAY
                ELSE
                    SET WS-MISSING-STEPS-OPTION TO TRUE
                END-IF
+           WHEN WS-MM-OP-CREATE
+               PERFORM DISPLAY-CREATE-HERO
+           WHEN WS-MM-OP-PARTY
+               PERFORM DISPLAY-MANAGE-PARTY
+           WHEN WS-MM-OP-EQUIPMENT
+               PERFORM DISPLAY-MANAGE-EQUIPMENT
            WHEN WS-MM-OP-EXIT
                PERFORM EXIT-GAME
            WHEN OTHER
@@ -377,6 +574,7 @@
            MOVE WS-VALID-OPTION TO WS-MM-ERROR.
       ******************************************************************
        DISPLAY-SELECT-HERO.
+           MOVE 1 TO WS-H-R-PAGE.
            SET WS-RESET-VALID-OPTION TO TRUE.
            PERFORM DISPLAY-HEROES-MENU UNTIL WS-H-OP-EXIT OR
              (1 <= WS-H-OPTION AND WS-H-OPTION <= WS-H-R-LENGTH)
@@ -418,18 +616,42 @@
       ******************************************************************
        DISPLAY-HEROES-MENU.
            PERFORM SET-LIST-HEROES-MENU-TO-ERROR.
+           PERFORM COMPUTE-HEROES-PAGE-BOUNDS.
            PERFORM DISPLAY-HEROES-MENU-TITLE.
            PERFORM DISPLAY-HEROES-MENU-CONTENT.
            PERFORM DISPLAY-HEROES-MENU-FOOTER.
            ACCEPT WS-H-OPTION LINE WS-ICSP-1-LINE COL WS-ICSP-1-COL.
 
-           IF NOT (1 <= WS-H-OPTION AND WS-H-OPTION <= WS-H-R-LENGTH)
-             THEN
-               SET WS-INVALID-OPTION TO TRUE
-           ELSE
+           IF WS-H-OP-NEXT-PAGE
+             AND WS-H-R-PAGE-END < WS-H-R-LENGTH THEN
+               ADD 1 TO WS-H-R-PAGE
+               SET WS-H-OP-CONTINUE TO TRUE
                SET WS-RESET-VALID-OPTION TO TRUE
+           ELSE
+               IF WS-H-OP-PREV-PAGE AND WS-H-R-PAGE > 1 THEN
+                   SUBTRACT 1 FROM WS-H-R-PAGE
+                   SET WS-H-OP-CONTINUE TO TRUE
+                   SET WS-RESET-VALID-OPTION TO TRUE
+               ELSE
+                   IF NOT
+                     (1 <= WS-H-OPTION AND WS-H-OPTION <= WS-H-R-LENGTH)
+                     AND NOT WS-H-OP-EXIT THEN
+                       SET WS-INVALID-OPTION TO TRUE
+                   ELSE
+                       SET WS-RESET-VALID-OPTION TO TRUE
+                   END-IF
+               END-IF
            END-IF
            DISPLAY SS-CLEAR-SCREEN.
+      ******************************************************************
+       COMPUTE-HEROES-PAGE-BOUNDS.
+           COMPUTE WS-H-R-PAGE-START =
+               ((WS-H-R-PAGE - 1) * WS-HEROES-PER-PAGE) + 1.
+           COMPUTE WS-H-R-PAGE-END =
+               WS-H-R-PAGE-START + WS-HEROES-PER-PAGE - 1.
+           IF WS-H-R-PAGE-END > WS-H-R-LENGTH THEN
+               MOVE WS-H-R-LENGTH TO WS-H-R-PAGE-END
+           END-IF.
       ******************************************************************
        DISPLAY-HEROES-MENU-TITLE.
            DISPLAY WS-HEROES-MENU-TITLE LINE 1 COL 1.
@@ -439,13 +661,24 @@
            ADD WS-HEROES-MENU-CONTENT-SHIFT TO WS-AUX-NUMBER.
 
            PERFORM DISPLAY--WS-HEROES-R VARYING WS-H-R-INDEX
-             FROM 1 BY 1 UNTIL WS-H-R-INDEX > WS-H-R-LENGTH.
+             FROM WS-H-R-PAGE-START BY 1
+             UNTIL WS-H-R-INDEX > WS-H-R-PAGE-END.
       ******************************************************************
        DISPLAY-HEROES-MENU-FOOTER.
+           COMPUTE WS-H-R-PAGE-COUNT =
+               WS-H-R-PAGE-END - WS-H-R-PAGE-START + 1.
            COMPUTE WS-AUX-NUMBER = WS-HEROES-MENU-TITLE-SHIFT
-             + WS-HEROES-MENU-CONTENT-SHIFT + WS-H-R-LENGTH + 1.
+             + WS-HEROES-MENU-CONTENT-SHIFT + WS-H-R-PAGE-COUNT + 1.
            DISPLAY WS-HEROES-MENU-FOOTER
              LINE WS-AUX-NUMBER COL 1.
+           IF WS-H-R-PAGE-START > 1 THEN
+               ADD 1 TO WS-AUX-NUMBER
+               DISPLAY "97- Previous page" LINE WS-AUX-NUMBER COL 1
+           END-IF
+           IF WS-H-R-PAGE-END < WS-H-R-LENGTH THEN
+               ADD 1 TO WS-AUX-NUMBER
+               DISPLAY "98- Next page" LINE WS-AUX-NUMBER COL 1
+           END-IF.
       ******************************************************************
        SET-LIST-HEROES-MENU-TO-ERROR.
           MOVE WS-VALID-OPTION TO WS-HM-ERROR.
@@ -454,21 +687,300 @@
            SET WS-MHM-OP-CONTINUE TO TRUE
            SET WS-RESET-VALID-OPTION TO TRUE
            PERFORM DISPLAY-MOD-HEROES-MENU UNTIL WS-MHM-OP-EXIT
+           PERFORM SAVE--WS-HEROES-R--CONTENT
            SET WS-RESET-VALID-OPTION TO TRUE.
+      ******************************************************************
+       DISPLAY-CREATE-HERO.
+           IF WS-H-R-LENGTH >= WS-MAX-HEROES THEN
+               DISPLAY "The roster is full, cannot create a hero."
+                 LINE 22 COL 1
+               PERFORM PRESS-KEY-TO-CONTINUE
+           ELSE
+               DISPLAY "CREATE NEW HERO" LINE 1 COL 1
+               DISPLAY "---------------" LINE 2 COL 1
+
+               DISPLAY "1- Force: " LINE 4 COL 1
+               ACCEPT WS-CH-STRENGTH LINE 4 COL 11
+               DISPLAY "2- Agility: " LINE 5 COL 1
+               ACCEPT WS-CH-AGILITY LINE 5 COL 13
+               DISPLAY "3- Level: " LINE 6 COL 1
+               ACCEPT WS-CH-LEVEL LINE 6 COL 11
+               DISPLAY "4- Life Points: " LINE 7 COL 1
+               ACCEPT WS-CH-HP LINE 7 COL 17
+               DISPLAY
+                 "5- Profession (34-Warrior/44-Archer/45-Mage): "
+                 LINE 8 COL 1
+               ACCEPT WS-CH-PROFESSION LINE 8 COL 49
+
+               MOVE WS-CH-PROFESSION TO WS-HERO-PROFESSION
+               IF NOT (WS-H-P-GUERRERO OR WS-H-P-ARQUERO
+                 OR WS-H-P-MAGO) THEN
+                   DISPLAY "Invalid profession code, hero not saved."
+                     LINE 10 COL 1
+               ELSE
+                   IF WS-CH-STRENGTH = 0 OR WS-CH-AGILITY = 0
+                     OR WS-CH-LEVEL = 0 OR WS-CH-HP = 0 THEN
+                       DISPLAY "Force/Agility/Level/Life Pt must be"
+                         LINE 10 COL 1
+                       DISPLAY "greater than zero, hero not saved."
+                         LINE 11 COL 1
+                   ELSE
+                       PERFORM APPEND-NEW-HERO
+                       PERFORM SAVE--WS-HEROES-R--CONTENT
+                       DISPLAY "Hero created with ID: " LINE 10 COL 1
+                       DISPLAY WS-NEXT-HERO-ID LINE 10 COL 24
+                   END-IF
+               END-IF
+               PERFORM PRESS-KEY-TO-CONTINUE
+           END-IF.
+      ******************************************************************
+       APPEND-NEW-HERO.
+           PERFORM FIND-NEXT-FREE-HERO-ID.
+           ADD 1 TO WS-H-R-LENGTH.
+           MOVE WS-NEXT-HERO-ID TO WS-H-R-ID(WS-H-R-LENGTH).
+           MOVE WS-CH-STRENGTH TO WS-H-R-STRENGTH(WS-H-R-LENGTH).
+           MOVE WS-CH-AGILITY TO WS-H-R-AGILITY(WS-H-R-LENGTH).
+           MOVE WS-CH-LEVEL TO WS-H-R-LEVEL(WS-H-R-LENGTH).
+           MOVE WS-CH-HP TO WS-H-R-HP(WS-H-R-LENGTH).
+           MOVE WS-CH-PROFESSION TO WS-H-R-PROFESSION(WS-H-R-LENGTH).
+      ******************************************************************
+       FIND-NEXT-FREE-HERO-ID.
+           MOVE 0 TO WS-NEXT-HERO-ID.
+           PERFORM TRACK-MAX-HERO-ID VARYING WS-H-R-INDEX FROM 1 BY 1
+             UNTIL WS-H-R-INDEX > WS-H-R-LENGTH.
+           ADD 1 TO WS-NEXT-HERO-ID.
+      ******************************************************************
+       TRACK-MAX-HERO-ID.
+           IF WS-H-R-ID(WS-H-R-INDEX) > WS-NEXT-HERO-ID THEN
+               MOVE WS-H-R-ID(WS-H-R-INDEX) TO WS-NEXT-HERO-ID
+           END-IF.
+      ******************************************************************
+       DISPLAY-MANAGE-PARTY.
+           SET WS-PARTY-OP-CONTINUE TO TRUE
+           PERFORM DISPLAY-PARTY-MENU UNTIL WS-PARTY-OP-EXIT.
+      ******************************************************************
+       DISPLAY-PARTY-MENU.
+           DISPLAY "PARTY ROSTER" LINE 1 COL 1.
+           DISPLAY "------------" LINE 2 COL 1.
+           MOVE 4 TO WS-AUX-NUMBER.
+           PERFORM DISPLAY-PARTY-MENU-ROW VARYING WS-H-R-INDEX
+             FROM 1 BY 1 UNTIL WS-H-R-INDEX > WS-H-R-LENGTH.
+           ADD 1 TO WS-AUX-NUMBER.
+           DISPLAY "0- Done" LINE WS-AUX-NUMBER COL 1.
+           ADD 2 TO WS-AUX-NUMBER.
+           DISPLAY "Toggle hero number (0 to finish): "
+             LINE WS-AUX-NUMBER COL 1.
+           ADD 2 TO WS-AUX-NUMBER.
+
+           SET WS-PARTY-OP-CONTINUE TO TRUE
+           ACCEPT WS-PARTY-MENU-OPTION LINE WS-AUX-NUMBER COL 1.
+
+           IF NOT WS-PARTY-OP-EXIT THEN
+               MOVE WS-PARTY-MENU-OPTION TO WS-H-OPTION
+               IF 1 <= WS-H-OPTION AND WS-H-OPTION <= WS-H-R-LENGTH
+                 THEN
+                   PERFORM TOGGLE-PARTY-MEMBER
+               END-IF
+           END-IF
+           DISPLAY SS-CLEAR-SCREEN.
+      ******************************************************************
+       DISPLAY-PARTY-MENU-ROW.
+           PERFORM FIND-PARTY-POSITION.
+           IF WS-PARTY-FOUND-POS > 0 THEN
+               DISPLAY "[P] " LINE WS-AUX-NUMBER COL 1
+           ELSE
+               DISPLAY "[ ] " LINE WS-AUX-NUMBER COL 1
+           END-IF
+           DISPLAY WS-H-R-INDEX LINE WS-AUX-NUMBER COL 5
+           DISPLAY "- Hero ID " LINE WS-AUX-NUMBER COL 7
+           DISPLAY WS-H-R-ID(WS-H-R-INDEX) LINE WS-AUX-NUMBER COL 17
+           ADD 1 TO WS-AUX-NUMBER.
+      ******************************************************************
+       FIND-PARTY-POSITION.
+           MOVE 0 TO WS-PARTY-FOUND-POS
+           PERFORM CHECK-PARTY-POSITION VARYING WS-PARTY-INDEX
+             FROM 1 BY 1 UNTIL WS-PARTY-INDEX > WS-PARTY-LENGTH.
+      ******************************************************************
+       CHECK-PARTY-POSITION.
+           IF WS-PARTY-HERO-INDEX(WS-PARTY-INDEX) = WS-H-R-INDEX THEN
+               MOVE WS-PARTY-INDEX TO WS-PARTY-FOUND-POS
+           END-IF.
+      ******************************************************************
+       TOGGLE-PARTY-MEMBER.
+           MOVE WS-H-OPTION TO WS-H-R-INDEX
+           PERFORM FIND-PARTY-POSITION.
+           IF WS-PARTY-FOUND-POS > 0 THEN
+               PERFORM REMOVE-PARTY-MEMBER
+           ELSE
+               IF WS-PARTY-LENGTH < WS-MAX-HEROES THEN
+                   ADD 1 TO WS-PARTY-LENGTH
+                   MOVE WS-H-R-INDEX
+                     TO WS-PARTY-HERO-INDEX(WS-PARTY-LENGTH)
+               END-IF
+           END-IF.
+      ******************************************************************
+       REMOVE-PARTY-MEMBER.
+           PERFORM CLOSE-PARTY-GAP VARYING WS-PARTY-INDEX
+             FROM WS-PARTY-FOUND-POS BY 1
+             UNTIL WS-PARTY-INDEX >= WS-PARTY-LENGTH.
+           SUBTRACT 1 FROM WS-PARTY-LENGTH.
+      ******************************************************************
+       CLOSE-PARTY-GAP.
+           MOVE WS-PARTY-HERO-INDEX(WS-PARTY-INDEX + 1)
+             TO WS-PARTY-HERO-INDEX(WS-PARTY-INDEX).
+      ******************************************************************
+       DISPLAY-MANAGE-EQUIPMENT.
+           SET WS-EQM-OP-CONTINUE TO TRUE
+           PERFORM DISPLAY-EQUIPMENT-MENU UNTIL WS-EQM-OP-EXIT.
+      ******************************************************************
+       DISPLAY-EQUIPMENT-MENU.
+           DISPLAY "EQUIPMENT" LINE 1 COL 1.
+           DISPLAY "---------" LINE 2 COL 1.
+           MOVE 4 TO WS-AUX-NUMBER.
+           PERFORM DISPLAY-EQUIPMENT-MENU-ROW VARYING WS-EQ-R-INDEX
+             FROM 1 BY 1 UNTIL WS-EQ-R-INDEX > WS-EQ-R-LENGTH.
+           ADD 1 TO WS-AUX-NUMBER.
+           DISPLAY "1- Create item" LINE WS-AUX-NUMBER COL 1.
+           ADD 1 TO WS-AUX-NUMBER.
+           DISPLAY "2- Equip an item to a hero" LINE WS-AUX-NUMBER
+             COL 1.
+           ADD 1 TO WS-AUX-NUMBER.
+           DISPLAY "3- Unequip an item" LINE WS-AUX-NUMBER COL 1.
+           ADD 1 TO WS-AUX-NUMBER.
+           DISPLAY "0- Done" LINE WS-AUX-NUMBER COL 1.
+           ADD 2 TO WS-AUX-NUMBER.
+           DISPLAY "Choose an option: " LINE WS-AUX-NUMBER COL 1.
+
+           SET WS-EQM-OP-CONTINUE TO TRUE
+           ACCEPT WS-EQUIPMENT-MENU-OPTION LINE WS-AUX-NUMBER COL 20.
+
+           EVALUATE TRUE
+           WHEN WS-EQM-OP-CREATE
+               PERFORM CREATE-EQUIPMENT-ITEM
+           WHEN WS-EQM-OP-EQUIP
+               PERFORM EQUIP-ITEM-TO-HERO
+           WHEN WS-EQM-OP-UNEQUIP
+               PERFORM UNEQUIP-ITEM
+           END-EVALUATE
+           DISPLAY SS-CLEAR-SCREEN.
+      ******************************************************************
+       DISPLAY-EQUIPMENT-MENU-ROW.
+           DISPLAY WS-EQ-R-INDEX LINE WS-AUX-NUMBER COL 1.
+           DISPLAY "- Item ID " LINE WS-AUX-NUMBER COL 3.
+           DISPLAY WS-EQ-R-ID(WS-EQ-R-INDEX) LINE WS-AUX-NUMBER COL 13.
+           DISPLAY ", STR+" LINE WS-AUX-NUMBER COL 16.
+           DISPLAY WS-EQ-R-STRENGTH-BONUS(WS-EQ-R-INDEX)
+             LINE WS-AUX-NUMBER COL 22.
+           DISPLAY ", AGI+" LINE WS-AUX-NUMBER COL 25.
+           DISPLAY WS-EQ-R-AGILITY-BONUS(WS-EQ-R-INDEX)
+             LINE WS-AUX-NUMBER COL 31.
+           DISPLAY ", equipped to hero: " LINE WS-AUX-NUMBER COL 34.
+           DISPLAY WS-EQ-R-EQUIPPED-HERO-ID(WS-EQ-R-INDEX)
+             LINE WS-AUX-NUMBER COL 54.
+           ADD 1 TO WS-AUX-NUMBER.
+      ******************************************************************
+       CREATE-EQUIPMENT-ITEM.
+           IF WS-EQ-R-LENGTH >= WS-MAX-EQUIPMENT THEN
+               DISPLAY "The equipment locker is full." LINE 22 COL 1
+               PERFORM PRESS-KEY-TO-CONTINUE
+           ELSE
+               DISPLAY "1- Strength bonus: " LINE 18 COL 1
+               ACCEPT WS-EQ-R-STRENGTH-BONUS(WS-EQ-R-LENGTH + 1)
+                 LINE 18 COL 20
+               DISPLAY "2- Agility bonus: " LINE 19 COL 1
+               ACCEPT WS-EQ-R-AGILITY-BONUS(WS-EQ-R-LENGTH + 1)
+                 LINE 19 COL 19
+
+               PERFORM FIND-NEXT-EQUIPMENT-ID
+               ADD 1 TO WS-EQ-R-LENGTH
+               MOVE WS-NEXT-EQUIPMENT-ID TO WS-EQ-R-ID(WS-EQ-R-LENGTH)
+               MOVE 0 TO WS-EQ-R-EQUIPPED-HERO-ID(WS-EQ-R-LENGTH)
+
+               PERFORM SAVE--WS-EQUIPMENT-R--CONTENT
+               DISPLAY "Item created with ID: " LINE 20 COL 1
+               DISPLAY WS-NEXT-EQUIPMENT-ID LINE 20 COL 24
+               PERFORM PRESS-KEY-TO-CONTINUE
+           END-IF.
+      ******************************************************************
+       FIND-NEXT-EQUIPMENT-ID.
+           MOVE 0 TO WS-NEXT-EQUIPMENT-ID.
+           PERFORM TRACK-MAX-EQUIPMENT-ID VARYING WS-EQ-R-INDEX FROM 1
+             BY 1 UNTIL WS-EQ-R-INDEX > WS-EQ-R-LENGTH.
+           ADD 1 TO WS-NEXT-EQUIPMENT-ID.
+      ******************************************************************
+       TRACK-MAX-EQUIPMENT-ID.
+           IF WS-EQ-R-ID(WS-EQ-R-INDEX) > WS-NEXT-EQUIPMENT-ID THEN
+               MOVE WS-EQ-R-ID(WS-EQ-R-INDEX) TO WS-NEXT-EQUIPMENT-ID
+           END-IF.
+      ******************************************************************
+       EQUIP-ITEM-TO-HERO.
+           DISPLAY "Item number to equip: " LINE 18 COL 1.
+           ACCEPT WS-EQ-R-INDEX LINE 18 COL 24.
+           IF 1 <= WS-EQ-R-INDEX AND WS-EQ-R-INDEX <= WS-EQ-R-LENGTH
+             THEN
+               DISPLAY "Hero ID to equip it to: " LINE 19 COL 1
+               ACCEPT WS-EQUIP-HERO-ID-ENTRY LINE 19 COL 25
+               MOVE WS-EQUIP-HERO-ID-ENTRY
+                 TO WS-EQ-R-EQUIPPED-HERO-ID(WS-EQ-R-INDEX)
+               PERFORM SAVE--WS-EQUIPMENT-R--CONTENT
+           ELSE
+               DISPLAY "There is no such item." LINE 19 COL 1
+           END-IF
+           PERFORM PRESS-KEY-TO-CONTINUE.
+      ******************************************************************
+       UNEQUIP-ITEM.
+           DISPLAY "Item number to unequip: " LINE 18 COL 1.
+           ACCEPT WS-EQ-R-INDEX LINE 18 COL 25.
+           IF 1 <= WS-EQ-R-INDEX AND WS-EQ-R-INDEX <= WS-EQ-R-LENGTH
+             THEN
+               MOVE 0 TO WS-EQ-R-EQUIPPED-HERO-ID(WS-EQ-R-INDEX)
+               PERFORM SAVE--WS-EQUIPMENT-R--CONTENT
+           ELSE
+               DISPLAY "There is no such item." LINE 19 COL 1
+           END-IF
+           PERFORM PRESS-KEY-TO-CONTINUE.
       ******************************************************************
        PLAY.
            PERFORM INIT--WS-MONSTERS-R--CONTENT
-           IF WS-H-R-CURRENT > 0 THEN
+           IF WS-H-R-CURRENT > 0 OR WS-PARTY-LENGTH > 0 THEN
                IF WS-M-R-LENGTH > 0 THEN
-                   MOVE 1 TO WS-M-R-CURRENT
+                   PERFORM CHECK-FOR-CHECKPOINT
+                   SET WS-CKPT-NOT-RESUMING TO TRUE
+                   IF WS-CKPT-AVAILABLE THEN
+                       PERFORM OFFER-RESUME-CHECKPOINT
+                   END-IF
+
+                   IF WS-CKPT-RESUMING THEN
+                       PERFORM REORDER-MONSTERS-FROM-CHECKPOINT
+                       PERFORM SCALE-MONSTERS-BY-HERO-LEVEL
+                   ELSE
+                       IF WS-PARTY-LENGTH > 0 THEN
+                           MOVE 1 TO WS-PARTY-CURRENT
+                           MOVE WS-PARTY-HERO-INDEX(1)
+                             TO WS-H-R-CURRENT
+                       END-IF
+                       PERFORM SHUFFLE-MONSTERS
+                       PERFORM SCALE-MONSTERS-BY-HERO-LEVEL
+                       MOVE 1 TO WS-M-R-CURRENT
+                       MOVE 0 TO WS-RUN-MONSTERS-DEFEATED
+                       MOVE 0 TO WS-RUN-DAMAGE-DEALT
+                       MOVE 0 TO WS-RUN-DAMAGE-TAKEN
+                   END-IF
+
                    PERFORM UNTIL
                      NOT (WS-H-R-HP(WS-H-R-CURRENT) > 0
                      AND WS-M-R-CURRENT <= WS-M-R-LENGTH)
                        DISPLAY SS-CLEAR-SCREEN
+                       MOVE WS-H-R-HP(WS-H-R-CURRENT)
+                         TO WS-BL-PLAY-START-HP
                        PERFORM FIGHT-MONSTER
+                       PERFORM LOG-BATTLE-RESULT
                        ADD 1 TO WS-M-R-CURRENT
+                       PERFORM SAVE-CHECKPOINT
                    END-PERFORM
 
+                   PERFORM CLEAR-CHECKPOINT
+
                    IF WS-H-R-HP(WS-H-R-CURRENT) > 0 THEN
                        PERFORM WIN
                    ELSE
@@ -482,7 +994,7 @@
                      PERFORM PRESS-KEY-TO-CONTINUE
                END-IF
            ELSE
-               DISPLAY "You must select a hero first!"
+               DISPLAY "You must select a hero or build a party first!"
                  LINE 22 COL 1
 
                  PERFORM PRESS-KEY-TO-CONTINUE
@@ -491,6 +1003,7 @@
        FIGHT-MONSTER.
            PERFORM UNTIL WS-H-R-HP(WS-H-R-CURRENT) = 0
              OR WS-M-R-HP(WS-M-R-CURRENT) = 0
+               PERFORM COMPUTE-HERO-EFFECTIVE-STATS
                DISPLAY "FIGHT FOR YOUR LIFE !!"
                  LINE 1 COL 1
                DISPLAY "----------------------"
@@ -509,46 +1022,269 @@
                  LINE 5 COL 12
                DISPLAY ", HARDNESS:   "
                  LINE 5 COL 14
-               DISPLAY WS-H-R-STRENGTH(WS-H-R-CURRENT)
+               DISPLAY WS-HERO-EFFECTIVE-STRENGTH
                  LINE 5 COL 28
 
-               IF WS-H-R-STRENGTH(WS-H-R-CURRENT)
+               IF WS-HERO-EFFECTIVE-STRENGTH
                    > WS-M-R-STRENGTH(WS-M-R-CURRENT) THEN
-                   COMPUTE WS-AUX-NUMBER =
-                       WS-M-R-HP(WS-M-R-CURRENT)
-                       - WS-H-R-STRENGTH(WS-H-R-CURRENT)
-                   IF WS-AUX-NUMBER < 0 THEN
-                       MOVE 0 TO WS-M-R-HP(WS-M-R-CURRENT)
+                   MOVE WS-M-R-AGILITY(WS-M-R-CURRENT)
+                     TO WS-EVADE-DEFENDER-AGILITY
+                   MOVE WS-HERO-EFFECTIVE-AGILITY
+                     TO WS-EVADE-ATTACKER-AGILITY
+                   PERFORM CHECK-EVADE
+
+                   IF WS-EVADE-OCCURRED THEN
+                       DISPLAY "THE MONSTER EVADED YOUR ATTACK!"
+                         LINE 6 COL 1
                    ELSE
-                       MOVE WS-AUX-NUMBER TO WS-M-R-HP(WS-M-R-CURRENT)
+                       COMPUTE WS-AUX-NUMBER =
+                           WS-M-R-HP(WS-M-R-CURRENT)
+                           - WS-HERO-EFFECTIVE-STRENGTH
+                       IF WS-AUX-NUMBER < 0 THEN
+                           MOVE 0 TO WS-M-R-HP(WS-M-R-CURRENT)
+                       ELSE
+                           MOVE WS-AUX-NUMBER
+                             TO WS-M-R-HP(WS-M-R-CURRENT)
+                       END-IF
+
+                       ADD WS-HERO-EFFECTIVE-STRENGTH
+                         TO WS-RUN-DAMAGE-DEALT
+
+                       DISPLAY "YOU HAVE HURT THE MONSTER, HAS HP:"
+                         LINE 6 COL 1
+                       DISPLAY WS-M-R-HP(WS-M-R-CURRENT)
+                         LINE 6 COL 35
                    END-IF
-                            
-                   DISPLAY "YOU HAVE HURT THE MONSTER, HAS HP:"
-                     LINE 6 COL 1
-                   DISPLAY WS-M-R-HP(WS-M-R-CURRENT)
-                     LINE 6 COL 35
                ELSE
-                   COMPUTE WS-AUX-NUMBER =
-                       WS-H-R-HP(WS-H-R-CURRENT)
-                       - WS-M-R-STRENGTH(WS-M-R-CURRENT)
-                   IF WS-AUX-NUMBER < 0 THEN
-                       MOVE 0 TO WS-H-R-HP(WS-H-R-CURRENT)
+                   MOVE WS-HERO-EFFECTIVE-AGILITY
+                     TO WS-EVADE-DEFENDER-AGILITY
+                   MOVE WS-M-R-AGILITY(WS-M-R-CURRENT)
+                     TO WS-EVADE-ATTACKER-AGILITY
+                   PERFORM CHECK-EVADE
+
+                   IF WS-EVADE-OCCURRED THEN
+                       DISPLAY "YOU EVADED THE MONSTER'S ATTACK!"
+                         LINE 6 COL 1
                    ELSE
-                       MOVE WS-AUX-NUMBER TO WS-H-R-HP(WS-H-R-CURRENT)
-                   END-IF
+                       COMPUTE WS-AUX-NUMBER =
+                           WS-H-R-HP(WS-H-R-CURRENT)
+                           - WS-M-R-STRENGTH(WS-M-R-CURRENT)
+                       IF WS-AUX-NUMBER < 0 THEN
+                           MOVE 0 TO WS-H-R-HP(WS-H-R-CURRENT)
+                       ELSE
+                           MOVE WS-AUX-NUMBER
+                             TO WS-H-R-HP(WS-H-R-CURRENT)
+                       END-IF
+
+                       ADD WS-M-R-STRENGTH(WS-M-R-CURRENT)
+                         TO WS-RUN-DAMAGE-TAKEN
 
-                   DISPLAY "THE MONSTER HAS HURT YOU, YOUR HP: "
-                     LINE 6 COL 1
-                   DISPLAY WS-H-R-HP(WS-H-R-CURRENT)
-                       LINE 6 COL 37
+                       DISPLAY "THE MONSTER HAS HURT YOU, YOUR HP: "
+                         LINE 6 COL 1
+                       DISPLAY WS-H-R-HP(WS-H-R-CURRENT)
+                           LINE 6 COL 37
+
+                       IF WS-H-R-HP(WS-H-R-CURRENT) = 0 THEN
+                           PERFORM ROTATE-PARTY-IF-DEFEATED
+                       END-IF
+                   END-IF
                END-IF
                PERFORM FIGHT-MONSTER-ANIMATION
            END-PERFORM.
+      ******************************************************************
+       ROTATE-PARTY-IF-DEFEATED.
+           IF WS-PARTY-LENGTH > 0 THEN
+               MOVE 0 TO WS-PARTY-FOUND-POS
+               ADD 1 TO WS-PARTY-CURRENT GIVING WS-PARTY-INDEX
+               PERFORM FIND-NEXT-LIVING-PARTY-MEMBER
+                 VARYING WS-PARTY-INDEX FROM WS-PARTY-INDEX
+                 BY 1 UNTIL WS-PARTY-INDEX > WS-PARTY-LENGTH
+                 OR WS-PARTY-FOUND-POS > 0
+               IF WS-PARTY-FOUND-POS > 0 THEN
+                   MOVE WS-PARTY-FOUND-POS TO WS-PARTY-CURRENT
+                   MOVE WS-PARTY-HERO-INDEX(WS-PARTY-CURRENT)
+                     TO WS-H-R-CURRENT
+                   MOVE WS-H-R-HP(WS-H-R-CURRENT)
+                     TO WS-BL-PLAY-START-HP
+                   DISPLAY "YOUR HERO HAS FALLEN, THE NEXT PARTY"
+                     LINE 7 COL 1
+                   DISPLAY "MEMBER TAKES YOUR PLACE!" LINE 8 COL 1
+               END-IF
+           END-IF.
+      ******************************************************************
+       FIND-NEXT-LIVING-PARTY-MEMBER.
+           IF WS-PARTY-FOUND-POS = 0
+             AND WS-H-R-HP(WS-PARTY-HERO-INDEX(WS-PARTY-INDEX)) > 0
+             THEN
+               MOVE WS-PARTY-INDEX TO WS-PARTY-FOUND-POS
+           END-IF.
+      ******************************************************************
+       CHECK-EVADE.
+           COMPUTE WS-EVADE-CHANCE =
+               10 + ((WS-EVADE-DEFENDER-AGILITY
+               - WS-EVADE-ATTACKER-AGILITY) * 3)
+           IF WS-EVADE-CHANCE < 0 THEN
+               MOVE 0 TO WS-EVADE-CHANCE
+           END-IF
+           IF WS-EVADE-CHANCE > 90 THEN
+               MOVE 90 TO WS-EVADE-CHANCE
+           END-IF
+
+           COMPUTE WS-RANDOM-RESULT = FUNCTION RANDOM.
+           COMPUTE WS-RANDOM-PICK = WS-RANDOM-RESULT * 100.
+           IF WS-RANDOM-PICK < WS-EVADE-CHANCE THEN
+               SET WS-EVADE-OCCURRED TO TRUE
+           ELSE
+               SET WS-EVADE-NOT-OCCURRED TO TRUE
+           END-IF.
       ******************************************************************
        EXIT-GAME.
            PERFORM DISPLAY-CREDITS-MOVE.
       * == [DISPLAY-MAIN-MENU] =====================================END=
 
+      ******************************************************************
+      * == [LOG-BATTLE-RESULT] ====================================BEGIN=
+       LOG-BATTLE-RESULT.
+           MOVE WS-H-R-ID(WS-H-R-CURRENT) TO WS-BL-HERO-ID.
+           MOVE WS-M-R-ID(WS-M-R-CURRENT) TO WS-BL-MONSTER-ID.
+           MOVE WS-BL-PLAY-START-HP TO WS-BL-START-HP.
+           MOVE WS-H-R-HP(WS-H-R-CURRENT) TO WS-BL-END-HP.
+
+           MOVE WS-H-R-PROFESSION(WS-H-R-CURRENT) TO WS-HERO-PROFESSION.
+           PERFORM RESOLVE-PROFESSION-NAME.
+           MOVE WS-AUX-PROFESSION-NAME TO WS-BL-HERO-PROFESSION.
+
+           MOVE WS-M-R-PROFESSION(WS-M-R-CURRENT) TO WS-HERO-PROFESSION.
+           PERFORM RESOLVE-PROFESSION-NAME.
+           MOVE WS-AUX-PROFESSION-NAME TO WS-BL-MONSTER-PROFESSION.
+
+           IF WS-M-R-HP(WS-M-R-CURRENT) = 0 THEN
+               MOVE "WIN " TO WS-BL-OUTCOME
+               ADD 1 TO WS-RUN-MONSTERS-DEFEATED
+           ELSE
+               MOVE "LOSE" TO WS-BL-OUTCOME
+           END-IF
+
+           PERFORM WRITE-BATTLELOG-RECORD.
+      ******************************************************************
+       RESOLVE-PROFESSION-NAME.
+           EVALUATE TRUE
+           WHEN WS-H-P-GUERRERO
+               MOVE "WARRIOR " TO WS-AUX-PROFESSION-NAME
+           WHEN WS-H-P-ARQUERO
+               MOVE "ARCHER  " TO WS-AUX-PROFESSION-NAME
+           WHEN WS-H-P-MAGO
+               MOVE "MAGE    " TO WS-AUX-PROFESSION-NAME
+           WHEN OTHER
+               MOVE "UNKNOWN " TO WS-AUX-PROFESSION-NAME
+           END-EVALUATE.
+      ******************************************************************
+       WRITE-BATTLELOG-RECORD.
+           OPEN EXTEND BATTLELOG-FILE.
+           IF WS-BL-FS-NOTFOUND THEN
+               OPEN OUTPUT BATTLELOG-FILE
+           END-IF
+           IF WS-BL-FS-OK THEN
+               WRITE BATTLELOG-REG FROM WS-BATTLELOG-REC
+               CLOSE BATTLELOG-FILE
+           ELSE
+               PERFORM ERROR-SAVING-BATTLELOG
+           END-IF.
+      ******************************************************************
+       ERROR-SAVING-BATTLELOG.
+           DISPLAY "["WS-GAME-NAME"] BATTLELOG file not available.".
+      * == [LOG-BATTLE-RESULT] ======================================END=
+
+      ******************************************************************
+      * == [CHECKPOINT-HANDLING] ==================================BEGIN=
+       CHECK-FOR-CHECKPOINT.
+           SET WS-CKPT-NOT-AVAILABLE TO TRUE.
+           MOVE 0 TO WS-PARTY-FOUND-POS.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CKPT-FS-OK THEN
+               READ CHECKPOINT-FILE INTO WS-CHECKPOINT-REC
+               NOT AT END
+                   IF WS-PARTY-LENGTH > 0 THEN
+                       PERFORM FIND-CHECKPOINT-PARTY-MATCH
+                         VARYING WS-PARTY-INDEX FROM 1 BY 1
+                         UNTIL WS-PARTY-INDEX > WS-PARTY-LENGTH
+                         OR WS-CKPT-AVAILABLE
+                   ELSE
+                       IF WS-CKPT-HERO-ID = WS-H-R-ID(WS-H-R-CURRENT)
+                         THEN
+                           SET WS-CKPT-AVAILABLE TO TRUE
+                       END-IF
+                   END-IF
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+      ******************************************************************
+       FIND-CHECKPOINT-PARTY-MATCH.
+           IF WS-CKPT-HERO-ID
+             = WS-H-R-ID(WS-PARTY-HERO-INDEX(WS-PARTY-INDEX)) THEN
+               MOVE WS-PARTY-INDEX TO WS-PARTY-FOUND-POS
+               SET WS-CKPT-AVAILABLE TO TRUE
+           END-IF.
+      ******************************************************************
+       OFFER-RESUME-CHECKPOINT.
+           DISPLAY
+             "A checkpoint was found for this hero. Resume? (Y/N): "
+             LINE 22 COL 1.
+           ACCEPT WS-CKPT-ANSWER LINE 22 COL 57.
+           IF WS-CKPT-ANSWER = "Y" OR WS-CKPT-ANSWER = "y" THEN
+               IF WS-PARTY-LENGTH > 0 AND WS-PARTY-FOUND-POS > 0 THEN
+                   MOVE WS-PARTY-FOUND-POS TO WS-PARTY-CURRENT
+                   MOVE WS-PARTY-HERO-INDEX(WS-PARTY-CURRENT)
+                     TO WS-H-R-CURRENT
+               END-IF
+               MOVE WS-CKPT-HERO-HP TO WS-H-R-HP(WS-H-R-CURRENT)
+               MOVE WS-CKPT-MONSTER-CURRENT TO WS-M-R-CURRENT
+               IF WS-PARTY-LENGTH > 0
+                 AND WS-CKPT-PARTY-LENGTH = WS-PARTY-LENGTH THEN
+                   PERFORM RESTORE-CHECKPOINT-PARTY-HP
+                     VARYING WS-PARTY-INDEX FROM 1 BY 1
+                     UNTIL WS-PARTY-INDEX > WS-PARTY-LENGTH
+               END-IF
+               SET WS-CKPT-RESUMING TO TRUE
+           END-IF.
+      ******************************************************************
+       RESTORE-CHECKPOINT-PARTY-HP.
+           MOVE WS-CKPT-PARTY-HP(WS-PARTY-INDEX)
+             TO WS-H-R-HP(WS-PARTY-HERO-INDEX(WS-PARTY-INDEX)).
+      ******************************************************************
+       SAVE-CHECKPOINT.
+           MOVE WS-H-R-ID(WS-H-R-CURRENT) TO WS-CKPT-HERO-ID.
+           MOVE WS-H-R-HP(WS-H-R-CURRENT) TO WS-CKPT-HERO-HP.
+           MOVE WS-M-R-CURRENT TO WS-CKPT-MONSTER-CURRENT.
+           MOVE WS-PARTY-LENGTH TO WS-CKPT-PARTY-LENGTH.
+           PERFORM SAVE-CHECKPOINT-PARTY-HP
+             VARYING WS-PARTY-INDEX FROM 1 BY 1
+             UNTIL WS-PARTY-INDEX > WS-PARTY-LENGTH.
+           MOVE WS-M-R-LENGTH TO WS-CKPT-MONSTER-COUNT.
+           PERFORM SAVE-CHECKPOINT-MONSTER-ORDER
+             VARYING WS-M-R-INDEX FROM 1 BY 1
+             UNTIL WS-M-R-INDEX > WS-M-R-LENGTH.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           IF WS-CKPT-FS-OK THEN
+               WRITE CHECKPOINT-REG FROM WS-CHECKPOINT-REC
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+      ******************************************************************
+       SAVE-CHECKPOINT-PARTY-HP.
+           MOVE WS-H-R-HP(WS-PARTY-HERO-INDEX(WS-PARTY-INDEX))
+             TO WS-CKPT-PARTY-HP(WS-PARTY-INDEX).
+      ******************************************************************
+       SAVE-CHECKPOINT-MONSTER-ORDER.
+           MOVE WS-M-R-ID(WS-M-R-INDEX)
+             TO WS-CKPT-MONSTER-ORDER(WS-M-R-INDEX).
+      ******************************************************************
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           IF WS-CKPT-FS-OK THEN
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+      * == [CHECKPOINT-HANDLING] ====================================END=
+
       ******************************************************************
       * == [INIT--WS-HEROES-R--CONTENT] ==========================BEGIN=
        INIT--WS-HEROES-R--CONTENT.
@@ -577,6 +1313,85 @@
            DISPLAY "["WS-GAME-NAME"] HEROES file not available.".
       * == [INIT--WS-HEROES-R--CONTENT] ============================END=
 
+      ******************************************************************
+      * == [SAVE--WS-HEROES-R--CONTENT] ==========================BEGIN=
+       SAVE--WS-HEROES-R--CONTENT.
+           OPEN OUTPUT HEROES-FILE.
+           IF NOT WS-H-FS-OK THEN
+               PERFORM ERROR-SAVING-HEROES
+           ELSE
+               PERFORM WRITE-FILE-HEROES VARYING WS-H-R-INDEX FROM 1
+                 BY 1 UNTIL WS-H-R-INDEX > WS-H-R-LENGTH
+               CLOSE HEROES-FILE
+           END-IF.
+      ******************************************************************
+       WRITE-FILE-HEROES.
+           WRITE HEROES-REG FROM WS-HEROES-R(WS-H-R-INDEX).
+      ******************************************************************
+       ERROR-SAVING-HEROES.
+           DISPLAY "["WS-GAME-NAME"] HEROES file could not be saved.".
+      * == [SAVE--WS-HEROES-R--CONTENT] ============================END=
+
+      ******************************************************************
+      * == [INIT--WS-EQUIPMENT-R--CONTENT] ========================BEGIN=
+       INIT--WS-EQUIPMENT-R--CONTENT.
+           MOVE 0 TO WS-EQ-R-LENGTH.
+           OPEN INPUT EQUIPMENT-FILE.
+           IF WS-EQ-FS-OK THEN
+               PERFORM READ-FILE-EQUIPMENT VARYING WS-EQ-R-INDEX
+                 FROM 1 BY 1
+                 UNTIL WS-EQ-FS-EOF OR WS-EQ-R-INDEX > WS-MAX-EQUIPMENT
+               CLOSE EQUIPMENT-FILE
+           END-IF.
+      ******************************************************************
+       READ-FILE-EQUIPMENT.
+           READ EQUIPMENT-FILE INTO WS-EQ-R(WS-EQ-R-INDEX)
+           AT END
+               SET WS-EQ-FS-EOF TO TRUE
+           NOT AT END
+               ADD 1 TO WS-EQ-R-LENGTH
+           END-READ.
+      * == [INIT--WS-EQUIPMENT-R--CONTENT] ==========================END=
+
+      ******************************************************************
+      * == [SAVE--WS-EQUIPMENT-R--CONTENT] ========================BEGIN=
+       SAVE--WS-EQUIPMENT-R--CONTENT.
+           OPEN OUTPUT EQUIPMENT-FILE.
+           IF NOT WS-EQ-FS-OK THEN
+               PERFORM ERROR-SAVING-EQUIPMENT
+           ELSE
+               PERFORM WRITE-FILE-EQUIPMENT VARYING WS-EQ-R-INDEX
+                 FROM 1 BY 1 UNTIL WS-EQ-R-INDEX > WS-EQ-R-LENGTH
+               CLOSE EQUIPMENT-FILE
+           END-IF.
+      ******************************************************************
+       WRITE-FILE-EQUIPMENT.
+           WRITE EQUIPMENT-REG FROM WS-EQ-R(WS-EQ-R-INDEX).
+      ******************************************************************
+       ERROR-SAVING-EQUIPMENT.
+           DISPLAY "["WS-GAME-NAME"] EQUIPMENT file could not be saved.".
+      * == [SAVE--WS-EQUIPMENT-R--CONTENT] ==========================END=
+
+      ******************************************************************
+      * == [COMPUTE-HERO-EFFECTIVE-STATS] =========================BEGIN=
+       COMPUTE-HERO-EFFECTIVE-STATS.
+           MOVE WS-H-R-STRENGTH(WS-H-R-CURRENT)
+             TO WS-HERO-EFFECTIVE-STRENGTH.
+           MOVE WS-H-R-AGILITY(WS-H-R-CURRENT)
+             TO WS-HERO-EFFECTIVE-AGILITY.
+           PERFORM ADD-EQUIPMENT-BONUS VARYING WS-EQ-R-INDEX FROM 1
+             BY 1 UNTIL WS-EQ-R-INDEX > WS-EQ-R-LENGTH.
+      ******************************************************************
+       ADD-EQUIPMENT-BONUS.
+           IF WS-EQ-R-EQUIPPED-HERO-ID(WS-EQ-R-INDEX)
+             = WS-H-R-ID(WS-H-R-CURRENT) THEN
+               ADD WS-EQ-R-STRENGTH-BONUS(WS-EQ-R-INDEX)
+                 TO WS-HERO-EFFECTIVE-STRENGTH
+               ADD WS-EQ-R-AGILITY-BONUS(WS-EQ-R-INDEX)
+                 TO WS-HERO-EFFECTIVE-AGILITY
+           END-IF.
+      * == [COMPUTE-HERO-EFFECTIVE-STATS] ===========================END=
+
       ******************************************************************
       * == [INIT--WS-MONSTERS-R--CONTENT] ========================BEGIN=
        INIT--WS-MONSTERS-R--CONTENT.
@@ -605,6 +1420,212 @@
            DISPLAY "["WS-GAME-NAME"] MONSTERS file not available.".
       * == [INIT--WS-MONSTERS-R--CONTENT] ==========================END=
 
+      ******************************************************************
+      * == [VALIDATE-GAME-DATA] ===================================BEGIN=
+       VALIDATE-GAME-DATA.
+           MOVE 0 TO WS-VAL-ISSUE-COUNT.
+           MOVE 4 TO WS-VAL-LINE.
+           DISPLAY "DATA RECONCILIATION REPORT" LINE 1 COL 1.
+           DISPLAY "---------------------------" LINE 2 COL 1.
+
+           PERFORM VALIDATE-HERO-ROW VARYING WS-VAL-INDEX-A FROM 1
+             BY 1 UNTIL WS-VAL-INDEX-A > WS-H-R-LENGTH.
+           PERFORM VALIDATE-MONSTER-ROW VARYING WS-VAL-INDEX-A FROM 1
+             BY 1 UNTIL WS-VAL-INDEX-A > WS-M-R-LENGTH.
+
+           IF WS-VAL-ISSUE-COUNT = 0 THEN
+               DISPLAY "No problems found in HEROES.TXT or DUNGEON.TXT."
+                 LINE WS-VAL-LINE COL 1
+           END-IF
+
+           PERFORM PRESS-KEY-TO-CONTINUE
+           DISPLAY SS-CLEAR-SCREEN.
+      ******************************************************************
+       VALIDATE-HERO-ROW.
+           PERFORM CHECK-DUPLICATE-HERO-ID.
+           MOVE WS-H-R-PROFESSION(WS-VAL-INDEX-A) TO WS-HERO-PROFESSION.
+           IF NOT (WS-H-P-GUERRERO OR WS-H-P-ARQUERO OR WS-H-P-MAGO)
+             THEN
+               PERFORM REPORT-INVALID-HERO-PROFESSION
+           END-IF
+           IF WS-H-R-STRENGTH(WS-VAL-INDEX-A) = 0
+             OR WS-H-R-AGILITY(WS-VAL-INDEX-A) = 0
+             OR WS-H-R-LEVEL(WS-VAL-INDEX-A) = 0
+             OR WS-H-R-HP(WS-VAL-INDEX-A) = 0 THEN
+               PERFORM REPORT-HERO-OUT-OF-RANGE
+           END-IF.
+      ******************************************************************
+       CHECK-DUPLICATE-HERO-ID.
+           ADD 1 TO WS-VAL-INDEX-A GIVING WS-VAL-INDEX-B.
+           PERFORM CHECK-DUPLICATE-HERO-ID-PAIR
+             VARYING WS-VAL-INDEX-B FROM WS-VAL-INDEX-B BY 1
+             UNTIL WS-VAL-INDEX-B > WS-H-R-LENGTH.
+      ******************************************************************
+       CHECK-DUPLICATE-HERO-ID-PAIR.
+           IF WS-H-R-ID(WS-VAL-INDEX-A) = WS-H-R-ID(WS-VAL-INDEX-B) THEN
+               PERFORM REPORT-DUPLICATE-HERO-ID
+           END-IF.
+      ******************************************************************
+       REPORT-DUPLICATE-HERO-ID.
+           IF WS-VAL-LINE < 23 THEN
+               DISPLAY "Duplicate hero ID: " LINE WS-VAL-LINE COL 1
+               DISPLAY WS-H-R-ID(WS-VAL-INDEX-A) LINE WS-VAL-LINE COL 21
+               ADD 1 TO WS-VAL-LINE
+           END-IF
+           ADD 1 TO WS-VAL-ISSUE-COUNT.
+      ******************************************************************
+       REPORT-INVALID-HERO-PROFESSION.
+           IF WS-VAL-LINE < 23 THEN
+               DISPLAY "Hero ID " LINE WS-VAL-LINE COL 1
+               DISPLAY WS-H-R-ID(WS-VAL-INDEX-A) LINE WS-VAL-LINE COL 9
+               DISPLAY "has an invalid profession code."
+                 LINE WS-VAL-LINE COL 12
+               ADD 1 TO WS-VAL-LINE
+           END-IF
+           ADD 1 TO WS-VAL-ISSUE-COUNT.
+      ******************************************************************
+       REPORT-HERO-OUT-OF-RANGE.
+           IF WS-VAL-LINE < 23 THEN
+               DISPLAY "Hero ID " LINE WS-VAL-LINE COL 1
+               DISPLAY WS-H-R-ID(WS-VAL-INDEX-A) LINE WS-VAL-LINE COL 9
+               DISPLAY "has one or more stats out of range."
+                 LINE WS-VAL-LINE COL 12
+               ADD 1 TO WS-VAL-LINE
+           END-IF
+           ADD 1 TO WS-VAL-ISSUE-COUNT.
+      ******************************************************************
+       VALIDATE-MONSTER-ROW.
+           PERFORM CHECK-DUPLICATE-MONSTER-ID.
+           MOVE WS-M-R-PROFESSION(WS-VAL-INDEX-A) TO WS-HERO-PROFESSION.
+           IF NOT (WS-H-P-GUERRERO OR WS-H-P-ARQUERO OR WS-H-P-MAGO)
+             THEN
+               PERFORM REPORT-INVALID-MONSTER-PROFESSION
+           END-IF
+           IF WS-M-R-STRENGTH(WS-VAL-INDEX-A) = 0
+             OR WS-M-R-AGILITY(WS-VAL-INDEX-A) = 0
+             OR WS-M-R-LEVEL(WS-VAL-INDEX-A) = 0
+             OR WS-M-R-HP(WS-VAL-INDEX-A) = 0 THEN
+               PERFORM REPORT-MONSTER-OUT-OF-RANGE
+           END-IF.
+      ******************************************************************
+       CHECK-DUPLICATE-MONSTER-ID.
+           ADD 1 TO WS-VAL-INDEX-A GIVING WS-VAL-INDEX-B.
+           PERFORM CHECK-DUPLICATE-MONSTER-ID-PAIR
+             VARYING WS-VAL-INDEX-B FROM WS-VAL-INDEX-B BY 1
+             UNTIL WS-VAL-INDEX-B > WS-M-R-LENGTH.
+      ******************************************************************
+       CHECK-DUPLICATE-MONSTER-ID-PAIR.
+           IF WS-M-R-ID(WS-VAL-INDEX-A) = WS-M-R-ID(WS-VAL-INDEX-B) THEN
+               PERFORM REPORT-DUPLICATE-MONSTER-ID
+           END-IF.
+      ******************************************************************
+       REPORT-DUPLICATE-MONSTER-ID.
+           IF WS-VAL-LINE < 23 THEN
+               DISPLAY "Duplicate monster ID: " LINE WS-VAL-LINE COL 1
+               DISPLAY WS-M-R-ID(WS-VAL-INDEX-A) LINE WS-VAL-LINE COL 24
+               ADD 1 TO WS-VAL-LINE
+           END-IF
+           ADD 1 TO WS-VAL-ISSUE-COUNT.
+      ******************************************************************
+       REPORT-INVALID-MONSTER-PROFESSION.
+           IF WS-VAL-LINE < 23 THEN
+               DISPLAY "Monster ID " LINE WS-VAL-LINE COL 1
+               DISPLAY WS-M-R-ID(WS-VAL-INDEX-A) LINE WS-VAL-LINE COL 12
+               DISPLAY "has an invalid profession code."
+                 LINE WS-VAL-LINE COL 15
+               ADD 1 TO WS-VAL-LINE
+           END-IF
+           ADD 1 TO WS-VAL-ISSUE-COUNT.
+      ******************************************************************
+       REPORT-MONSTER-OUT-OF-RANGE.
+           IF WS-VAL-LINE < 23 THEN
+               DISPLAY "Monster ID " LINE WS-VAL-LINE COL 1
+               DISPLAY WS-M-R-ID(WS-VAL-INDEX-A) LINE WS-VAL-LINE COL 12
+               DISPLAY "has one or more stats out of range."
+                 LINE WS-VAL-LINE COL 15
+               ADD 1 TO WS-VAL-LINE
+           END-IF
+           ADD 1 TO WS-VAL-ISSUE-COUNT.
+      * == [VALIDATE-GAME-DATA] =====================================END=
+
+      ******************************************************************
+      * == [SHUFFLE-MONSTERS] =====================================BEGIN=
+       SHUFFLE-MONSTERS.
+           IF WS-M-R-LENGTH > 1 THEN
+               PERFORM SHUFFLE-ONE-MONSTER
+                 VARYING WS-M-R-INDEX FROM WS-M-R-LENGTH BY -1
+                 UNTIL WS-M-R-INDEX < 2
+           END-IF.
+      ******************************************************************
+       SHUFFLE-ONE-MONSTER.
+           COMPUTE WS-RANDOM-RESULT = FUNCTION RANDOM.
+           COMPUTE WS-RANDOM-PICK =
+             (WS-RANDOM-RESULT * WS-M-R-INDEX) + 1.
+           IF WS-RANDOM-PICK > WS-M-R-INDEX THEN
+               MOVE WS-M-R-INDEX TO WS-RANDOM-PICK
+           END-IF
+
+           MOVE WS-MONSTERS-R(WS-M-R-INDEX) TO WS-M-SWAP-TEMP.
+           MOVE WS-MONSTERS-R(WS-RANDOM-PICK)
+             TO WS-MONSTERS-R(WS-M-R-INDEX).
+           MOVE WS-M-SWAP-TEMP TO WS-MONSTERS-R(WS-RANDOM-PICK).
+      * == [SHUFFLE-MONSTERS] =======================================END=
+
+      ******************************************************************
+      * == [REORDER-MONSTERS-FROM-CHECKPOINT] =====================BEGIN=
+       REORDER-MONSTERS-FROM-CHECKPOINT.
+           IF WS-CKPT-MONSTER-COUNT > 0
+             AND WS-CKPT-MONSTER-COUNT = WS-M-R-LENGTH THEN
+               PERFORM BUILD-MONSTER-REORDER-ROW
+                 VARYING WS-MRO-OUT-INDEX FROM 1 BY 1
+                 UNTIL WS-MRO-OUT-INDEX > WS-CKPT-MONSTER-COUNT
+               PERFORM APPLY-MONSTER-REORDER-ROW
+                 VARYING WS-MRO-OUT-INDEX FROM 1 BY 1
+                 UNTIL WS-MRO-OUT-INDEX > WS-CKPT-MONSTER-COUNT
+           END-IF.
+      ******************************************************************
+       BUILD-MONSTER-REORDER-ROW.
+           SET WS-MRO-NOT-FOUND TO TRUE
+           PERFORM MATCH-MONSTER-REORDER-ROW
+             VARYING WS-MRO-SCAN-INDEX FROM 1 BY 1
+             UNTIL WS-MRO-SCAN-INDEX > WS-M-R-LENGTH
+             OR WS-MRO-FOUND.
+      ******************************************************************
+       MATCH-MONSTER-REORDER-ROW.
+           IF WS-M-R-ID(WS-MRO-SCAN-INDEX)
+             = WS-CKPT-MONSTER-ORDER(WS-MRO-OUT-INDEX) THEN
+               MOVE WS-MONSTERS-R(WS-MRO-SCAN-INDEX)
+                 TO WS-MRO-TEMP(WS-MRO-OUT-INDEX)
+               SET WS-MRO-FOUND TO TRUE
+           END-IF.
+      ******************************************************************
+       APPLY-MONSTER-REORDER-ROW.
+           MOVE WS-MRO-TEMP(WS-MRO-OUT-INDEX)
+             TO WS-MONSTERS-R(WS-MRO-OUT-INDEX).
+      * == [REORDER-MONSTERS-FROM-CHECKPOINT] =======================END=
+
+      ******************************************************************
+      * == [SCALE-MONSTERS-BY-HERO-LEVEL] =========================BEGIN=
+       SCALE-MONSTERS-BY-HERO-LEVEL.
+           PERFORM SCALE-ONE-MONSTER VARYING WS-M-R-INDEX FROM 1 BY 1
+             UNTIL WS-M-R-INDEX > WS-M-R-LENGTH.
+      ******************************************************************
+       SCALE-ONE-MONSTER.
+           COMPUTE WS-M-R-STRENGTH(WS-M-R-INDEX) =
+             WS-M-R-STRENGTH(WS-M-R-INDEX)
+             + ((WS-H-R-LEVEL(WS-H-R-CURRENT) - 1) / 2).
+           IF WS-M-R-STRENGTH(WS-M-R-INDEX) > 99 THEN
+               MOVE 99 TO WS-M-R-STRENGTH(WS-M-R-INDEX)
+           END-IF
+
+           COMPUTE WS-M-R-HP(WS-M-R-INDEX) =
+             WS-M-R-HP(WS-M-R-INDEX)
+             + ((WS-H-R-LEVEL(WS-H-R-CURRENT) - 1) / 2).
+           IF WS-M-R-HP(WS-M-R-INDEX) > 99 THEN
+               MOVE 99 TO WS-M-R-HP(WS-M-R-INDEX)
+           END-IF.
+      * == [SCALE-MONSTERS-BY-HERO-LEVEL] ===========================END=
+
       ******************************************************************
        DISPLAY-MOD-HEROES-MENU.
            MOVE WS-H-R-STRENGTH((WS-H-R-CURRENT)) TO WS-MHM-C-STRENGTH.
@@ -825,6 +1846,7 @@
            AT LINE 19 COL 13.
            DISPLAY "YOU WIN!!!!"
            AT LINE 22 COL 35.
+           PERFORM DISPLAY-RUN-SUMMARY.
            PERFORM PRESS-KEY-TO-CONTINUE.
            DISPLAY SS-CLEAR-SCREEN.
       ******************************************************************
@@ -882,8 +1904,21 @@
            AT LINE 19 COL 13.
            DISPLAY "YOU LOSE!   "
            AT LINE 22 COL 35.
+           PERFORM DISPLAY-RUN-SUMMARY.
            PERFORM PRESS-KEY-TO-CONTINUE.
            DISPLAY SS-CLEAR-SCREEN.
+      ******************************************************************
+       DISPLAY-RUN-SUMMARY.
+           DISPLAY "Monsters defeated: " LINE 21 COL 1.
+           DISPLAY WS-RUN-MONSTERS-DEFEATED LINE 21 COL 20.
+           DISPLAY "of" LINE 21 COL 23.
+           DISPLAY WS-M-R-LENGTH LINE 21 COL 26.
+           DISPLAY "Hero HP remaining: " LINE 22 COL 1.
+           DISPLAY WS-H-R-HP(WS-H-R-CURRENT) LINE 22 COL 20.
+           DISPLAY "Damage dealt: " LINE 23 COL 1.
+           DISPLAY WS-RUN-DAMAGE-DEALT LINE 23 COL 15.
+           DISPLAY "Damage taken: " LINE 23 COL 25.
+           DISPLAY WS-RUN-DAMAGE-TAKEN LINE 23 COL 39.
       ******************************************************************
        INI-CREDITS-ARRAY.
            MOVE "        ORIGINAL CONCEPT         " TO WS-C-ARR(40).
